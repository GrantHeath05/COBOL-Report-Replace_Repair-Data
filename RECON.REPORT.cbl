@@ -0,0 +1,448 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RECONRPT.
+       AUTHOR.        Grant Heath.
+       DATE-WRITTEN.  2026-08-08.
+
+      * Description:
+      * Reads the REPAIR and REPLACE extracts side by side and
+      * produces a reconciliation report showing, per policy, how
+      * much was paid out in repairs versus outright replacements.
+      * Also flags any policy that shows up in both files in the
+      * same run, since a repair followed by a replacement often
+      * means the repair didn't hold.
+      *
+      * Each page has a maximum of 20 records
+      *
+      * Files:
+      * Input file:  A7.REPAIR.OUT   (RPR-DATA-IN)
+      * Input file:  RAW.REPLACE.OUT (RPL-DATA-IN)
+      * Output file: RECON.SUMMARY.RPT (RECON-REPORT)
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPR-DATA-IN   ASSIGN TO RPRIN
+                                ORGANIZATION IS SEQUENTIAL.
+           SELECT RPL-DATA-IN   ASSIGN TO RPLIN
+                                ORGANIZATION IS SEQUENTIAL.
+           SELECT RECON-REPORT  ASSIGN TO RECOUT
+                                ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RPR-DATA-IN
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 RPR-REC-IN.
+          05 RPR-POLICY-NO          PIC X(10).
+          05 RPR-CUST-NAME          PIC X(20).
+          05 RPR-PROD-CODE          PIC X(3).
+          05 RPR-CLAIM-TYPE         PIC X(7).
+          05 RPR-AMOUNT             PIC 9(4)V99.
+          05 RPR-JUSTIFICATION      PIC X(30).
+          05 RPR-CLAIM-DATE         PIC 9(6) COMP-3.
+
+       FD  RPL-DATA-IN
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 RPL-REC-IN.
+          05 RPL-POLICY-NO          PIC X(10).
+          05 RPL-CUST-NAME          PIC X(20).
+          05 RPL-PROD-CODE          PIC X(3).
+          05 RPL-CLAIM-TYPE         PIC X(7).
+          05 RPL-AMOUNT             PIC 9(4)V99.
+          05 RPL-JUSTIFICATION      PIC X(30).
+          05 RPL-CLAIM-DATE         PIC 9(6) COMP-3.
+
+       FD  RECON-REPORT
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS.
+       01 REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-LINES-PER-PAGE       PIC 9(2)        VALUE 20.
+       77 WS-MAX-REPAIR-ENTRIES   PIC 9(4)        VALUE 2000.
+
+       01 WS-FLAGS.
+          05 WS-RPR-EOF           PIC X           VALUE 'N'.
+             88 RPR-EOF-YES                       VALUE 'Y'.
+          05 WS-EOF               PIC X           VALUE 'N'.
+             88 EOF-YES                           VALUE 'Y'.
+
+       01 WS-COUNTERS.
+          05 WS-PAGE-COUNT        PIC 9(3)        VALUE 0.
+          05 WS-LINE-COUNT        PIC 9(2)        VALUE 99.
+          05 WS-REPAIR-COUNT      PIC 9(5)        VALUE 0.
+          05 WS-REPLACE-COUNT     PIC 9(5)        VALUE 0.
+          05 WS-BOTH-COUNT        PIC 9(5)        VALUE 0.
+          05 WS-TOTAL-REPAIR-AMT  PIC 9(8)V99     VALUE 0.
+          05 WS-TOTAL-REPLACE-AMT PIC 9(8)V99     VALUE 0.
+          05 WS-REPAIR-SKIPPED    PIC 9(5)        VALUE 0.
+          05 WS-REPAIR-REJECTED   PIC 9(5)        VALUE 0.
+          05 WS-REPLACE-REJECTED  PIC 9(5)        VALUE 0.
+
+      *---------------------------------------------------------------*
+      * Diverts anything failing the same basic sanity checks RPRREPORT
+      * and RPLREPORT run in their own 202-VALIDATE-RECORD, so RECON's
+      * totals count the same population of records those two reports
+      * actually reported on and tie out against them.
+      *---------------------------------------------------------------*
+       01 WS-VALID-FLAGS.
+          05 WS-REPAIR-ROW-FLAG   PIC X           VALUE 'Y'.
+             88 WS-REPAIR-ROW-VALID                VALUE 'Y'.
+             88 WS-REPAIR-ROW-INVALID               VALUE 'N'.
+          05 WS-REPLACE-ROW-FLAG  PIC X           VALUE 'Y'.
+             88 WS-REPLACE-ROW-VALID                VALUE 'Y'.
+             88 WS-REPLACE-ROW-INVALID              VALUE 'N'.
+
+      * CLAIM DATE BREAKDOWN - same YYMMDD unpack RPRREPORT/RPLREPORT
+      * use to validate IR-CLAIM-DATE, reused here (one field at a
+      * time - repair rows are all validated during the load pass,
+      * before any replace row is validated) so a missing/out-of-range
+      * claim date is rejected here exactly as it is in those reports.
+       01 WS-CLAIM-DATE-ED        PIC 9(6)        VALUE 0.
+       01 WS-CLAIM-DATE-BREAKDOWN REDEFINES WS-CLAIM-DATE-ED.
+          05 WS-CLAIM-YY          PIC 99.
+          05 WS-CLAIM-MM          PIC 99.
+          05 WS-CLAIM-DD          PIC 99.
+
+      *---------------------------------------------------------------*
+      * In-memory copy of every repair record, aggregated to one entry
+      * per policy (a policy can have several repair rows) and loaded
+      * once at start so each replacement record can be matched against
+      * it without a second pass of the repair file. Not a SORT/MERGE
+      * job - just a straight table lookup, same style as the
+      * region/rate tables in RPRREPORT and RPLREPORT.
+      *---------------------------------------------------------------*
+       01 WS-REPAIR-TABLE.
+          05 WS-REPAIR-ENTRY OCCURS 2000 TIMES INDEXED BY RPR-IDX.
+             10 WS-RT-POLICY      PIC X(10).
+             10 WS-RT-NAME        PIC X(20).
+             10 WS-RT-AMOUNT      PIC 9(6)V99.
+             10 WS-RT-MATCHED     PIC X           VALUE 'N'.
+                88 RT-MATCHED                     VALUE 'Y'.
+
+       01 WS-CALCS.
+          05 WS-RATIO             PIC 9(5)V99     VALUE 0.
+
+       01 WS-BLANK-LINE           PIC X(132)      VALUE SPACES.
+
+       01 WS-HEADING-1.
+          05 FILLER               PIC X(45)       VALUE SPACES.
+          05 FILLER               PIC X(41)       VALUE
+                "REPAIR / REPLACEMENT RECONCILIATION RPT".
+          05 FILLER               PIC X(36)       VALUE SPACES.
+          05 FILLER               PIC X(7)        VALUE "PAGE:  ".
+          05 WS-RPT-PAGE          PIC ZZ9.
+
+       01 WS-HEADING-2.
+          05 FILLER               PIC X(15)       VALUE "POLICY #".
+          05 FILLER               PIC X(25)       VALUE "CUSTOMER NAME".
+          05 FILLER               PIC X(18)       VALUE "REPAIR AMT".
+          05 FILLER               PIC X(18)       VALUE "REPLACE AMT".
+          05 FILLER               PIC X(35)       VALUE "FLAG".
+
+       01 WS-DETAIL-LINE.
+          05 DET-POLICY           PIC X(10).
+          05 FILLER               PIC X(5)        VALUE SPACES.
+          05 DET-NAME             PIC X(20).
+          05 FILLER               PIC X(5)        VALUE SPACES.
+          05 DET-REPAIR-AMT       PIC ZZZ,ZZ9.99.
+          05 FILLER               PIC X(6)        VALUE SPACES.
+          05 DET-REPLACE-AMT      PIC Z,ZZ9.99.
+          05 FILLER               PIC X(8)        VALUE SPACES.
+          05 DET-FLAG             PIC X(40).
+
+       01 WS-SUM-LINE-ONE         PIC X(132)      VALUE ALL "-".
+
+       01 WS-SUM-TITLE.
+          05 FILLER               PIC X(56)       VALUE SPACES.
+          05 FILLER               PIC X(25)       VALUE
+                                  "RECONCILIATION SUMMARY".
+
+       01 WS-SUM-TOTALS.
+          05 FILLER               PIC X(25)       VALUE
+                                  "TOTAL REPAIR AMOUNT:  ".
+          05 SUM-REPAIR-AMT       PIC $ZZ,ZZZ,ZZ9.99.
+
+       01 WS-SUM-TOTALS-2.
+          05 FILLER               PIC X(25)       VALUE
+                                  "TOTAL REPLACE AMOUNT: ".
+          05 SUM-REPLACE-AMT      PIC $ZZ,ZZZ,ZZ9.99.
+
+       01 WS-SUM-RATIO.
+          05 FILLER               PIC X(35)       VALUE
+                                  "REPAIR-TO-REPLACEMENT COST RATIO: ".
+          05 SUM-RATIO            PIC ZZZ9.99.
+
+       01 WS-SUM-BOTH.
+          05 FILLER               PIC X(45)       VALUE
+                                  "POLICIES IN BOTH FILES THIS RUN: ".
+          05 SUM-BOTH-COUNT       PIC ZZ,ZZ9.
+
+       01 WS-SUM-REPAIR-REJ.
+          05 FILLER               PIC X(45)       VALUE
+                                  "REPAIR RECORDS REJECTED - INVALID: ".
+          05 SUM-REPAIR-REJ       PIC ZZ,ZZ9.
+
+       01 WS-SUM-REPLACE-REJ.
+          05 FILLER               PIC X(45)       VALUE
+                                  "REPLACE RECORDS REJECTED - INVALID:".
+          05 SUM-REPLACE-REJ      PIC ZZ,ZZ9.
+
+       01 WS-SUM-REPAIR-SKIP.
+          05 FILLER               PIC X(45)       VALUE
+                                  "REPAIR POLICIES DROPPED-TABLE FULL:".
+          05 SUM-REPAIR-SKIP      PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 100-INITIALIZE.
+           PERFORM 150-LOAD-REPAIR-TABLE.
+           PERFORM 210-READ-REPLACE-RECORD.
+           PERFORM 200-PROCESS-LOOP UNTIL EOF-YES.
+           PERFORM 300-FINAL.
+           GOBACK.
+
+       100-INITIALIZE.
+           OPEN INPUT RPR-DATA-IN
+                INPUT RPL-DATA-IN
+                OUTPUT RECON-REPORT.
+
+      * Reads every repair record, validates it the same way RPRREPORT
+      * does, and aggregates valid rows into WS-REPAIR-TABLE (one entry
+      * per distinct policy) so replacement records can be matched
+      * against a policy's total repair spend without a second pass of
+      * the repair file.
+       150-LOAD-REPAIR-TABLE.
+           PERFORM UNTIL RPR-EOF-YES
+              READ RPR-DATA-IN
+                 AT END
+                    SET RPR-EOF-YES TO TRUE
+                 NOT AT END
+                    PERFORM 152-VALIDATE-REPAIR-ROW
+                    IF WS-REPAIR-ROW-VALID
+                       ADD RPR-AMOUNT TO WS-TOTAL-REPAIR-AMT
+                       PERFORM 155-AGGREGATE-REPAIR-ROW
+                    ELSE
+                       ADD 1 TO WS-REPAIR-REJECTED
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE RPR-DATA-IN.
+           IF WS-REPAIR-SKIPPED > 0
+              DISPLAY "WARNING: " WS-REPAIR-SKIPPED
+                 " REPAIR POLICIES EXCEEDED THE " WS-MAX-REPAIR-ENTRIES
+                 " ENTRY TABLE LIMIT AND WERE NOT MATCHED OR LISTED"
+           END-IF.
+
+      * Validates a repair row the same way RPRREPORT's
+      * 202-VALIDATE-RECORD does, so a record RPRREPORT would have
+      * diverted to its exception file doesn't inflate RECON's totals
+      * or matching either.
+       152-VALIDATE-REPAIR-ROW.
+           SET WS-REPAIR-ROW-VALID TO TRUE.
+           MOVE RPR-CLAIM-DATE TO WS-CLAIM-DATE-ED.
+           EVALUATE TRUE
+              WHEN RPR-CLAIM-DATE = 0
+                 SET WS-REPAIR-ROW-INVALID TO TRUE
+              WHEN WS-CLAIM-MM < 1 OR WS-CLAIM-MM > 12
+                 SET WS-REPAIR-ROW-INVALID TO TRUE
+              WHEN RPR-POLICY-NO = SPACES
+                 SET WS-REPAIR-ROW-INVALID TO TRUE
+              WHEN RPR-CUST-NAME = SPACES
+                 SET WS-REPAIR-ROW-INVALID TO TRUE
+              WHEN RPR-AMOUNT NOT NUMERIC
+                 SET WS-REPAIR-ROW-INVALID TO TRUE
+              WHEN RPR-AMOUNT NOT > 0
+                 SET WS-REPAIR-ROW-INVALID TO TRUE
+              WHEN RPR-PROD-CODE <> "FRG" AND RPR-PROD-CODE <> "STV"
+                   AND RPR-PROD-CODE <> "WAS" AND RPR-PROD-CODE <> "ACO"
+                 SET WS-REPAIR-ROW-INVALID TO TRUE
+              WHEN RPR-CLAIM-TYPE <> "REPAIR "
+                 SET WS-REPAIR-ROW-INVALID TO TRUE
+           END-EVALUATE.
+
+      * Finds this policy's existing table entry and adds this row's
+      * amount to it, or creates a new entry if the policy hasn't been
+      * seen yet. WS-REPAIR-COUNT is the number of distinct policies in
+      * the table, capped at WS-MAX-REPAIR-ENTRIES; policies beyond the
+      * cap are tallied in WS-REPAIR-SKIPPED instead of silently
+      * dropped.
+       155-AGGREGATE-REPAIR-ROW.
+           SET RPR-IDX TO 1.
+           SEARCH WS-REPAIR-ENTRY
+              AT END
+                 IF WS-REPAIR-COUNT < WS-MAX-REPAIR-ENTRIES
+                    ADD 1 TO WS-REPAIR-COUNT
+                    SET RPR-IDX TO WS-REPAIR-COUNT
+                    MOVE RPR-POLICY-NO TO WS-RT-POLICY(RPR-IDX)
+                    MOVE RPR-CUST-NAME TO WS-RT-NAME(RPR-IDX)
+                    MOVE RPR-AMOUNT TO WS-RT-AMOUNT(RPR-IDX)
+                 ELSE
+                    ADD 1 TO WS-REPAIR-SKIPPED
+                 END-IF
+              WHEN WS-RT-POLICY(RPR-IDX) = RPR-POLICY-NO
+                 ADD RPR-AMOUNT TO WS-RT-AMOUNT(RPR-IDX)
+           END-SEARCH.
+
+       200-PROCESS-LOOP.
+           PERFORM 162-VALIDATE-REPLACE-ROW.
+
+           IF WS-REPLACE-ROW-VALID
+              IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                 PERFORM 220-PRINT-HEADERS
+              END-IF
+
+              ADD 1 TO WS-REPLACE-COUNT
+              ADD RPL-AMOUNT TO WS-TOTAL-REPLACE-AMT
+
+              MOVE RPL-POLICY-NO TO DET-POLICY
+              MOVE RPL-CUST-NAME TO DET-NAME
+              MOVE 0 TO DET-REPAIR-AMT
+              MOVE RPL-AMOUNT TO DET-REPLACE-AMT
+              MOVE SPACES TO DET-FLAG
+
+              PERFORM 230-MATCH-REPAIR
+
+              WRITE REPORT-LINE FROM WS-DETAIL-LINE
+              ADD 1 TO WS-LINE-COUNT
+           ELSE
+              ADD 1 TO WS-REPLACE-REJECTED
+           END-IF.
+
+           PERFORM 210-READ-REPLACE-RECORD.
+
+      * Validates a replacement row the same way RPLREPORT's
+      * 202-VALIDATE-RECORD does, so a record RPLREPORT would have
+      * diverted to its exception file doesn't inflate RECON's totals
+      * or matching either.
+       162-VALIDATE-REPLACE-ROW.
+           SET WS-REPLACE-ROW-VALID TO TRUE.
+           MOVE RPL-CLAIM-DATE TO WS-CLAIM-DATE-ED.
+           EVALUATE TRUE
+              WHEN RPL-CLAIM-DATE = 0
+                 SET WS-REPLACE-ROW-INVALID TO TRUE
+              WHEN WS-CLAIM-MM < 1 OR WS-CLAIM-MM > 12
+                 SET WS-REPLACE-ROW-INVALID TO TRUE
+              WHEN RPL-POLICY-NO = SPACES
+                 SET WS-REPLACE-ROW-INVALID TO TRUE
+              WHEN RPL-CUST-NAME = SPACES
+                 SET WS-REPLACE-ROW-INVALID TO TRUE
+              WHEN RPL-AMOUNT NOT NUMERIC
+                 SET WS-REPLACE-ROW-INVALID TO TRUE
+              WHEN RPL-AMOUNT NOT > 0
+                 SET WS-REPLACE-ROW-INVALID TO TRUE
+              WHEN RPL-PROD-CODE <> "FRG" AND RPL-PROD-CODE <> "STV"
+                   AND RPL-PROD-CODE <> "WAS" AND RPL-PROD-CODE <> "ACO"
+                 SET WS-REPLACE-ROW-INVALID TO TRUE
+              WHEN RPL-CLAIM-TYPE <> "REPLACE"
+                 SET WS-REPLACE-ROW-INVALID TO TRUE
+           END-EVALUATE.
+
+      * Looks for the current replacement's policy number among the
+      * repair records already read. A hit means the same policy
+      * shows up in both extracts this run - often a sign the first
+      * repair attempt failed and the item had to be replaced anyway.
+      * WS-BOTH-COUNT only increments the first time a policy is
+      * matched, so a policy with several replacement rows (the same
+      * repeat-claim pattern the customer subtotal breaks surface)
+      * counts once instead of once per replacement row; once matched,
+      * the policy no longer qualifies for the repair-only listing.
+       230-MATCH-REPAIR.
+           SET RPR-IDX TO 1.
+           SEARCH WS-REPAIR-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-RT-POLICY(RPR-IDX) = RPL-POLICY-NO
+                 MOVE WS-RT-AMOUNT(RPR-IDX) TO DET-REPAIR-AMT
+                 MOVE "*** IN BOTH FILES - REVIEW REPAIR ***"
+                      TO DET-FLAG
+                 IF NOT RT-MATCHED(RPR-IDX)
+                    SET RT-MATCHED(RPR-IDX) TO TRUE
+                    ADD 1 TO WS-BOTH-COUNT
+                 END-IF
+           END-SEARCH.
+
+       210-READ-REPLACE-RECORD.
+           READ RPL-DATA-IN
+           AT END
+              SET EOF-YES TO TRUE
+           END-READ.
+
+       220-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-RPT-PAGE.
+           IF WS-PAGE-COUNT > 1
+              WRITE REPORT-LINE FROM WS-BLANK-LINE
+              WRITE REPORT-LINE FROM WS-BLANK-LINE
+           END-IF.
+           WRITE REPORT-LINE FROM WS-HEADING-1.
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+           WRITE REPORT-LINE FROM WS-HEADING-2.
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+           MOVE 0 TO WS-LINE-COUNT.
+
+       300-FINAL.
+           PERFORM 310-REPAIR-ONLY-LISTING.
+           PERFORM 320-SUMMARY-TOTALS.
+           CLOSE RPL-DATA-IN RECON-REPORT.
+
+      * Any repair record never matched to a replacement gets listed
+      * too, so the reconciliation report covers the full picture.
+       310-REPAIR-ONLY-LISTING.
+           PERFORM VARYING RPR-IDX FROM 1 BY 1
+                   UNTIL RPR-IDX > WS-REPAIR-COUNT
+                      OR RPR-IDX > WS-MAX-REPAIR-ENTRIES
+              IF NOT RT-MATCHED(RPR-IDX)
+                 IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                    PERFORM 220-PRINT-HEADERS
+                 END-IF
+                 MOVE WS-RT-POLICY(RPR-IDX) TO DET-POLICY
+                 MOVE WS-RT-NAME(RPR-IDX) TO DET-NAME
+                 MOVE WS-RT-AMOUNT(RPR-IDX) TO DET-REPAIR-AMT
+                 MOVE 0 TO DET-REPLACE-AMT
+                 MOVE "REPAIR ONLY - NO REPLACEMENT ON FILE"
+                      TO DET-FLAG
+                 WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                 ADD 1 TO WS-LINE-COUNT
+              END-IF
+           END-PERFORM.
+
+       320-SUMMARY-TOTALS.
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+           WRITE REPORT-LINE FROM WS-SUM-LINE-ONE.
+           WRITE REPORT-LINE FROM WS-SUM-TITLE.
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+
+           MOVE WS-TOTAL-REPAIR-AMT TO SUM-REPAIR-AMT.
+           WRITE REPORT-LINE FROM WS-SUM-TOTALS.
+
+           MOVE WS-TOTAL-REPLACE-AMT TO SUM-REPLACE-AMT.
+           WRITE REPORT-LINE FROM WS-SUM-TOTALS-2.
+
+           IF WS-TOTAL-REPLACE-AMT > 0
+              COMPUTE WS-RATIO ROUNDED =
+                 WS-TOTAL-REPAIR-AMT / WS-TOTAL-REPLACE-AMT
+           ELSE
+              MOVE 0 TO WS-RATIO
+           END-IF.
+           MOVE WS-RATIO TO SUM-RATIO.
+           WRITE REPORT-LINE FROM WS-SUM-RATIO.
+
+           MOVE WS-BOTH-COUNT TO SUM-BOTH-COUNT.
+           WRITE REPORT-LINE FROM WS-SUM-BOTH.
+
+           MOVE WS-REPAIR-REJECTED TO SUM-REPAIR-REJ.
+           WRITE REPORT-LINE FROM WS-SUM-REPAIR-REJ.
+
+           MOVE WS-REPLACE-REJECTED TO SUM-REPLACE-REJ.
+           WRITE REPORT-LINE FROM WS-SUM-REPLACE-REJ.
+
+           MOVE WS-REPAIR-SKIPPED TO SUM-REPAIR-SKIP.
+           WRITE REPORT-LINE FROM WS-SUM-REPAIR-SKIP.
+
+       END PROGRAM RECONRPT.
