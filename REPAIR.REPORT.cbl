@@ -18,14 +18,47 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT RPR-DATA-IN   ASSIGN TO REPIN
+           SELECT RPR-RAW-IN    ASSIGN TO REPIN
                                 ORGANIZATION IS SEQUENTIAL.
+           SELECT RPR-DATA-IN   ASSIGN TO RPRSRTD
+                                ORGANIZATION IS SEQUENTIAL.
+           SELECT RPR-SORT-WORK ASSIGN TO RPRSWRK.
            SELECT RPR-REPORT    ASSIGN TO REPOUT
                                 ORGANIZATION IS SEQUENTIAL.
+           SELECT RPR-EXCEPTION ASSIGN TO EXCOUT
+                                ORGANIZATION IS SEQUENTIAL.
+           SELECT RPR-CHECKPOINT ASSIGN TO CKPTFILE
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RPR-CSV       ASSIGN TO CSVOUT
+                                ORGANIZATION IS SEQUENTIAL.
+           SELECT RPR-AUDIT     ASSIGN TO AUDITOUT
+                                ORGANIZATION IS SEQUENTIAL.
+           SELECT RPR-RUNCTL    ASSIGN TO RUNCTLOUT
+                                ORGANIZATION IS SEQUENTIAL
+                                FILE STATUS IS WS-RUNCTL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
+      * Raw, as-extracted claims in whatever order the extract arrives
+      * in - only ever read by the SORT below, which produces the
+      * policy/customer-ordered stream 200-PROCESS-LOOP actually reads
+      * from RPR-DATA-IN, so the customer control break (207-CHECK-
+      * CUSTOMER-BREAK) sees every one of a customer's claims together
+      * instead of assuming they already arrive that way.
+       FD  RPR-RAW-IN
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 RPR-RAW-REC             PIC X(80).
+
+       SD  RPR-SORT-WORK
+           RECORD CONTAINS 80 CHARACTERS.
+       01 SRT-REC.
+          05 SRT-POLICY-NO          PIC X(10).
+          05 SRT-CUST-NAME          PIC X(20).
+          05 FILLER                 PIC X(50).
+
        FD  RPR-DATA-IN
            RECORDING MODE IS F
            RECORD CONTAINS 80 CHARACTERS.
@@ -36,21 +69,141 @@
           05 IR-CLAIM-TYPE          PIC X(7).
           05 IR-AMOUNT              PIC 9(4)V99.
           05 IR-JUSTIFICATION       PIC X(30).
-          05 FILLER                 PIC X(4).
+          05 IR-CLAIM-DATE          PIC 9(6) COMP-3.
 
        FD  RPR-REPORT
            RECORDING MODE IS F
-           RECORD CONTAINS 132 CHARACTERS.
-       01 REPORT-LINE             PIC X(132).
+           RECORD CONTAINS 144 CHARACTERS.
+       01 REPORT-LINE             PIC X(144).
+
+       FD  RPR-EXCEPTION
+           RECORDING MODE IS F
+           RECORD CONTAINS 111 CHARACTERS.
+       01 EXCEPTION-REC.
+          05 EXC-REASON             PIC X(30).
+          05 EXC-RAW-RECORD         PIC X(80).
+          05 FILLER                 PIC X(1).
+
+      *---------------------------------------------------------------*
+      * CHECKPOINT FILE - a single record rewritten every
+      * WS-CKPT-INTERVAL records, holding enough running state that a
+      * restart can pick back up without rereading (and re-reporting)
+      * everything from record one. WS-CKPT-INTERVAL must stay 1: the
+      * report/exception/CSV/audit files are reopened EXTEND on
+      * restart and 211-SKIP-PROCESSED-RECORDS only repositions the
+      * input by record count, so any record processed (and its
+      * output lines written) after the last checkpoint but before an
+      * abend would otherwise get reprocessed and duplicated in every
+      * output file on restart.
+      *---------------------------------------------------------------*
+       FD  RPR-CHECKPOINT
+           RECORDING MODE IS F
+           RECORD CONTAINS 304 CHARACTERS.
+       01 CKPT-RECORD.
+          05 CKPT-RECORDS-READ      PIC 9(6).
+          05 CKPT-TOTAL-COUNT       PIC 9(5).
+          05 CKPT-TOTAL-AMT         PIC 9(7)V99.
+          05 CKPT-TOTAL-DEDUCT      PIC 9(7)V99.
+          05 CKPT-REGION-COUNT      PIC 9(4) OCCURS 5 TIMES.
+          05 CKPT-EXCEPTION-COUNT   PIC 9(5).
+          05 CKPT-REGION-UNMATCHED  PIC 9(5).
+          05 CKPT-PREV-POLICY       PIC X(10).
+          05 CKPT-PREV-NAME         PIC X(20).
+          05 CKPT-CUST-COUNT        PIC 9(5).
+          05 CKPT-CUST-AMT          PIC 9(7)V99.
+          05 CKPT-CUST-DEDUCT       PIC 9(7)V99.
+          05 CKPT-MONTH-COUNT       PIC 9(5) OCCURS 12 TIMES.
+          05 CKPT-MONTH-AMT         PIC 9(7)V99 OCCURS 12 TIMES.
+          05 CKPT-HIGH-VALUE-COUNT  PIC 9(5).
+          05 CKPT-PAGE-COUNT        PIC 9(3).
+          05 CKPT-LINE-COUNT        PIC 9(2).
+          05 CKPT-YTD-COUNT         PIC 9(5).
+          05 CKPT-YTD-AMT           PIC 9(7)V99.
+
+      *---------------------------------------------------------------*
+      * CSV OUTPUT - same detail data as REPORT-LINE, comma-delimited
+      * for spreadsheet/downstream-system consumption alongside the
+      * fixed-width print report.
+      *---------------------------------------------------------------*
+       FD  RPR-CSV
+           RECORDING MODE IS F
+           RECORD CONTAINS 150 CHARACTERS.
+       01 CSV-REPORT-LINE         PIC X(150).
+
+      *---------------------------------------------------------------*
+      * AUDIT LISTING - one line per claim exceeding
+      * WS-HIGH-VALUE-THRESHOLD, so adjusters have a short list of
+      * big-dollar claims to review without re-scanning every detail
+      * page of the print report.
+      *---------------------------------------------------------------*
+       FD  RPR-AUDIT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 AUDIT-REC.
+          05 AUD-POLICY              PIC X(10).
+          05 FILLER                  PIC X(2)        VALUE SPACES.
+          05 AUD-NAME                PIC X(20).
+          05 FILLER                  PIC X(2)        VALUE SPACES.
+          05 AUD-AMT                 PIC $ZZZ,ZZ9.99.
+          05 FILLER                  PIC X(35)       VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * RUN-CONTROL LOG - one line appended per completed run, so
+      * operations can balance input records against output detail
+      * lines every morning without paging through the full report.
+      *---------------------------------------------------------------*
+       FD  RPR-RUNCTL
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01 RUNCTL-LINE              PIC X(100).
 
        WORKING-STORAGE SECTION.
 
-       77 WS-DEDUCT-RATE          PIC V99         VALUE .08.
+       77 WS-DEDUCT-DEFAULT-RATE  PIC V99         VALUE .08.
        77 WS-LINES-PER-PAGE       PIC 9(2)        VALUE 20.
+       77 WS-CKPT-INTERVAL        PIC 9(3)        VALUE 1.
+       77 WS-CKPT-STATUS          PIC X(2)        VALUE SPACES.
+       77 WS-RUNCTL-STATUS        PIC X(2)        VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * HIGH-VALUE CLAIM THRESHOLD - any claim over this amount gets a
+      * "HIGH VALUE - REVIEW" marker on its detail line and a line on
+      * the audit listing. Adjust this VALUE clause to change the
+      * cutoff; no other code changes needed.
+      *---------------------------------------------------------------*
+       77 WS-HIGH-VALUE-THRESHOLD PIC 9(4)V99     VALUE 2500.00.
+
+      *---------------------------------------------------------------*
+      * DEDUCTIBLE RATE TABLE - keyed by IR-PROD-CODE. Appliances get
+      * one rate, HVAC/AC another, everything else falls back to
+      * WS-DEDUCT-DEFAULT-RATE. Finance maintains this table; no
+      * recompile needed beyond adjusting these VALUE clauses.
+      *---------------------------------------------------------------*
+       01 WS-DEDUCT-RATE-VALUES.
+          05 FILLER               PIC X(3)        VALUE "FRG".
+          05 FILLER               PIC V99         VALUE .07.
+          05 FILLER               PIC X(3)        VALUE "STV".
+          05 FILLER               PIC V99         VALUE .07.
+          05 FILLER               PIC X(3)        VALUE "WAS".
+          05 FILLER               PIC V99         VALUE .07.
+          05 FILLER               PIC X(3)        VALUE "ACO".
+          05 FILLER               PIC V99         VALUE .12.
+
+       01 WS-DEDUCT-RATE-TABLE REDEFINES WS-DEDUCT-RATE-VALUES.
+          05 WS-DR-ENTRY OCCURS 4 TIMES INDEXED BY DR-IDX.
+             10 WS-DR-PROD-CODE   PIC X(3).
+             10 WS-DR-RATE        PIC V99.
 
        01 WS-FLAGS.
           05 WS-EOF               PIC X           VALUE 'N'.
              88 EOF-YES                           VALUE 'Y'.
+          05 WS-RECORD-FLAG       PIC X           VALUE 'Y'.
+             88 WS-RECORD-VALID                   VALUE 'Y'.
+             88 WS-RECORD-INVALID                 VALUE 'N'.
+          05 WS-RESTART-FLAG      PIC X           VALUE 'N'.
+             88 WS-RESTARTING                     VALUE 'Y'.
+          05 WS-HIGH-VALUE-FLAG   PIC X           VALUE 'N'.
+             88 WS-HIGH-VALUE-CLAIM                VALUE 'Y'.
 
        01 WS-COUNTERS.
           05 WS-PAGE-COUNT        PIC 9(3)        VALUE 0.
@@ -58,18 +211,129 @@
           05 WS-RPR-TOTAL-COUNT   PIC 9(5)        VALUE 0.
           05 WS-TOTAL-AMT         PIC 9(7)V99     VALUE 0.
           05 WS-TOTAL-DEDUCT      PIC 9(7)V99     VALUE 0.
-
-       01 WS-REGION-TABLE.
-          05 WS-REGION-ENTRY OCCURS 4 TIMES INDEXED BY REG-IDX.
+          05 WS-REGION-UNMATCHED  PIC 9(5)        VALUE 0.
+          05 WS-EXCEPTION-COUNT   PIC 9(5)        VALUE 0.
+          05 WS-RECORDS-READ      PIC 9(6)        VALUE 0.
+          05 WS-HIGH-VALUE-COUNT  PIC 9(5)        VALUE 0.
+
+       01 WS-EXC-REASON           PIC X(30)       VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * CUSTOMER CONTROL BREAK - assumes valid records for the same
+      * customer arrive together in the input. WS-PREV-POLICY blank
+      * means no group is open yet (start of run or just flushed).
+      *---------------------------------------------------------------*
+       01 WS-CUST-BREAK.
+          05 WS-PREV-POLICY       PIC X(10)       VALUE SPACES.
+          05 WS-PREV-NAME         PIC X(20)       VALUE SPACES.
+          05 WS-CUST-COUNT        PIC 9(5)        VALUE 0.
+          05 WS-CUST-AMT          PIC 9(7)V99     VALUE 0.
+          05 WS-CUST-DEDUCT       PIC 9(7)V99     VALUE 0.
+
+      *---------------------------------------------------------------*
+      * CLAIM DATE BREAKDOWN - IR-CLAIM-DATE unpacks as YYMMDD. Used to
+      * drive the monthly trend table; WS-CLAIM-MM also indexes
+      * WS-MONTH-ENTRY directly (no lookup needed, 1-12).
+      *---------------------------------------------------------------*
+       01 WS-CLAIM-DATE-ED        PIC 9(6)        VALUE 0.
+       01 WS-CLAIM-DATE-BREAKDOWN REDEFINES WS-CLAIM-DATE-ED.
+          05 WS-CLAIM-YY          PIC 99.
+          05 WS-CLAIM-MM          PIC 99.
+          05 WS-CLAIM-DD          PIC 99.
+
+       01 WS-MONTH-TABLE.
+          05 WS-MONTH-ENTRY OCCURS 12 TIMES INDEXED BY MTH-IDX.
+             10 WS-MONTH-COUNT    PIC 9(5)        VALUE 0.
+             10 WS-MONTH-AMT      PIC 9(7)V99     VALUE 0.
+
+      *---------------------------------------------------------------*
+      * YEAR-TO-DATE TOTALS - only claims whose WS-CLAIM-YY matches the
+      * current run year (WS-RUN-YY, set from the system date in
+      * 100-INITIALIZE) count toward this bucket, so a multi-year
+      * extract doesn't inflate "year to date" with prior-year dollars.
+      *---------------------------------------------------------------*
+       01 WS-YTD-TOTALS.
+          05 WS-YTD-COUNT         PIC 9(5)        VALUE 0.
+          05 WS-YTD-AMT           PIC 9(7)V99     VALUE 0.
+
+      *---------------------------------------------------------------*
+      * RUN DATE - today's date from the system clock, reformatted for
+      * the run-control log.
+      *---------------------------------------------------------------*
+       01 WS-RUN-DATE-RAW         PIC 9(6)        VALUE 0.
+       01 WS-RUN-DATE-BREAKDOWN REDEFINES WS-RUN-DATE-RAW.
+          05 WS-RUN-YY            PIC 99.
+          05 WS-RUN-MM            PIC 99.
+          05 WS-RUN-DD            PIC 99.
+       01 WS-RUN-DATE-ED          PIC X(10)       VALUE SPACES.
+
+       01 WS-RUNCTL-LINE.
+          05 FILLER               PIC X(10)       VALUE
+                                   "RUN DATE: ".
+          05 RC-RUN-DATE          PIC X(10).
+          05 FILLER               PIC X(3)        VALUE SPACES.
+          05 FILLER               PIC X(14)       VALUE
+                                   "RECORDS READ: ".
+          05 RC-RECORDS-READ      PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(3)        VALUE SPACES.
+          05 FILLER               PIC X(14)       VALUE
+                                   "DETAIL LINES: ".
+          05 RC-DETAIL-COUNT      PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(3)        VALUE SPACES.
+          05 FILLER               PIC X(14)       VALUE
+                                   "TOTAL AMOUNT: ".
+          05 RC-TOTAL-AMT         PIC $Z,ZZZ,ZZ9.99.
+
+      *---------------------------------------------------------------*
+      * REGION MASTER TABLE - maps a policy-number prefix letter to a
+      * region ID and name. To add a province, add another FILLER
+      * pair below and bump WS-RL-ENTRY's OCCURS. Anything that
+      * doesn't match a prefix here falls into the UNASSIGNED bucket
+      * (region 5) instead of being silently folded into ONTARIO.
+      *---------------------------------------------------------------*
+       01 WS-REGION-LOOKUP-VALUES.
+          05 FILLER               PIC X(1)        VALUE "O".
+          05 FILLER               PIC 9(1)        VALUE 1.
+          05 FILLER               PIC X(15)       VALUE "ONTARIO".
+          05 FILLER               PIC X(1)        VALUE "Q".
+          05 FILLER               PIC 9(1)        VALUE 2.
+          05 FILLER               PIC X(15)       VALUE "QUEBEC".
+          05 FILLER               PIC X(1)        VALUE "M".
+          05 FILLER               PIC 9(1)        VALUE 3.
+          05 FILLER               PIC X(15)       VALUE "MARITIMES".
+          05 FILLER               PIC X(1)        VALUE "A".
+          05 FILLER               PIC 9(1)        VALUE 4.
+          05 FILLER               PIC X(15)       VALUE "ALBERTA".
+
+       01 WS-REGION-LOOKUP-TABLE REDEFINES WS-REGION-LOOKUP-VALUES.
+          05 WS-RL-ENTRY OCCURS 4 TIMES INDEXED BY REG-LKP-IDX.
+             10 WS-RL-PREFIX      PIC X(1).
+             10 WS-RL-REGION-ID   PIC 9(1).
+             10 WS-RL-REGION-NAME PIC X(15).
+
+       77 WS-REGION-UNASSIGNED-ID PIC 9             VALUE 5.
+
+       01 WS-REGION-COUNT-TABLE.
+          05 WS-REGION-ENTRY OCCURS 5 TIMES INDEXED BY REG-IDX.
              10 WS-REGION-COUNT   PIC 9(4)        VALUE 0.
 
        01 WS-CALCS.
           05 WS-DEDUCTIBLE-OWING  PIC 9(4)V99     VALUE 0.
+          05 WS-DEDUCT-RATE-USED  PIC V99         VALUE 0.
           05 WS-CURRENT-REGION    PIC 9           VALUE 0.
           05 WS-REG-NAME-TEMP     PIC X(15)       VALUE SPACES.
 
        01 WS-BLANK-LINE           PIC X(132)      VALUE SPACES.
 
+       01 WS-CSV-LINE             PIC X(150)      VALUE SPACES.
+       01 WS-CSV-AMT-ED           PIC Z(4)9.99.
+       01 WS-CSV-DEDUCT-ED        PIC Z(4)9.99.
+       01 WS-CSV-HEADER.
+          05 FILLER               PIC X(40)       VALUE
+             "POLICY,CUSTOMER NAME,PRODUCT,CLAIM TYPE".
+          05 FILLER               PIC X(40)       VALUE
+             ",AMOUNT,DEDUCTIBLE,JUSTIFICATION".
+
        01 WS-HEADING-1.
           05 FILLER               PIC X(53)       VALUE SPACES.
           05 FILLER               PIC X(25)       VALUE
@@ -102,6 +366,22 @@
           05 DET-DEDUCT           PIC Z,ZZ9.99.
           05 FILLER               PIC X(8)        VALUE SPACES.
           05 DET-JUST             PIC X(30).
+          05 FILLER               PIC X(2)        VALUE SPACES.
+          05 DET-HIGH-FLAG        PIC X(20).
+
+       01 WS-CUST-SUBTOTAL-LINE.
+          05 FILLER               PIC X(21)       VALUE
+                                  "  CUSTOMER SUBTOTAL -".
+          05 SUB-CUST-NAME        PIC X(20).
+          05 FILLER               PIC X(8)        VALUE
+                                  " COUNT: ".
+          05 SUB-CUST-COUNT       PIC ZZ9.
+          05 FILLER               PIC X(9)        VALUE
+                                  " AMOUNT: ".
+          05 SUB-CUST-AMT         PIC $ZZZ,ZZ9.99.
+          05 FILLER               PIC X(14)       VALUE
+                                  " DEDUCTIBLE: ".
+          05 SUB-CUST-DEDUCT      PIC $ZZZ,ZZ9.99.
 
        01 WS-SUM-LINE-ONE         PIC X(132)      VALUE ALL "-".
 
@@ -130,6 +410,40 @@
           05 FILLER               PIC X(15)       VALUE "COUNT: ".
           05 SUM-REG-QTY          PIC ZZ9.
 
+       01 WS-REG-UNMATCHED-LINE.
+          05 FILLER               PIC X(40)       VALUE
+                                  "UNRECOGNIZED REGION PREFIX COUNT: ".
+          05 SUM-REG-UNMATCHED    PIC ZZ,ZZ9.
+
+       01 WS-SUM-EXCEPTIONS.
+          05 FILLER               PIC X(40)       VALUE
+                                  "EXCEPTION RECORDS DIVERTED: ".
+          05 SUM-EXCEPTION-COUNT  PIC ZZ,ZZ9.
+
+       01 WS-SUM-HIGH-VALUE.
+          05 FILLER               PIC X(40)       VALUE
+                                  "HIGH VALUE CLAIMS FLAGGED: ".
+          05 SUM-HIGH-VALUE-COUNT PIC ZZ,ZZ9.
+
+       01 WS-YTD-LINE.
+          05 FILLER               PIC X(40)       VALUE
+                                  "YEAR TO DATE TOTAL: ".
+          05 SUM-YTD-COUNT        PIC ZZ,ZZ9.
+          05 FILLER               PIC X(12)       VALUE
+                                  " AMOUNT: ".
+          05 SUM-YTD-AMT          PIC $ZZZ,ZZ9.99.
+
+       01 WS-MONTH-LINE.
+          05 FILLER               PIC X(10)       VALUE
+                                  "MONTH: ".
+          05 SUM-MONTH-NUM        PIC 99.
+          05 FILLER               PIC X(10)       VALUE
+                                  "  COUNT: ".
+          05 SUM-MONTH-COUNT      PIC ZZ,ZZ9.
+          05 FILLER               PIC X(12)       VALUE
+                                  "  AMOUNT: ".
+          05 SUM-MONTH-AMT        PIC $ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
 
        000-MAIN.
@@ -139,49 +453,335 @@
            GOBACK.
 
        100-INITIALIZE.
-           OPEN INPUT RPR-DATA-IN
-                OUTPUT RPR-REPORT.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE.
+           SORT RPR-SORT-WORK
+              ON ASCENDING KEY SRT-POLICY-NO SRT-CUST-NAME
+              USING RPR-RAW-IN
+              GIVING RPR-DATA-IN.
+           OPEN INPUT RPR-DATA-IN.
+           PERFORM 105-CHECK-FOR-RESTART.
+
+           IF WS-RESTARTING
+              PERFORM 211-SKIP-PROCESSED-RECORDS
+              OPEN EXTEND RPR-REPORT
+              OPEN EXTEND RPR-EXCEPTION
+              OPEN EXTEND RPR-CSV
+              OPEN EXTEND RPR-AUDIT
+              DISPLAY "RESTARTING AFTER CHECKPOINT: "
+                 WS-RECORDS-READ " RECORDS ALREADY PROCESSED"
+           ELSE
+              OPEN OUTPUT RPR-REPORT
+              OPEN OUTPUT RPR-EXCEPTION
+              OPEN OUTPUT RPR-CSV
+              OPEN OUTPUT RPR-AUDIT
+              WRITE CSV-REPORT-LINE FROM WS-CSV-HEADER
+           END-IF.
+
            PERFORM 210-READ-RECORD.
 
+      * Looks for a checkpoint left by a prior run that abended. If
+      * one is found, restores the running totals it saved so the
+      * restarted run can pick up where the last one left off instead
+      * of starting the counts over from record one.
+       105-CHECK-FOR-RESTART.
+           OPEN INPUT RPR-CHECKPOINT.
+           IF WS-CKPT-STATUS = "00"
+              READ RPR-CHECKPOINT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    PERFORM 108-RESTORE-CHECKPOINT
+                    SET WS-RESTARTING TO TRUE
+              END-READ
+              CLOSE RPR-CHECKPOINT
+           END-IF.
+
+       108-RESTORE-CHECKPOINT.
+           MOVE CKPT-RECORDS-READ     TO WS-RECORDS-READ.
+           MOVE CKPT-TOTAL-COUNT      TO WS-RPR-TOTAL-COUNT.
+           MOVE CKPT-TOTAL-AMT        TO WS-TOTAL-AMT.
+           MOVE CKPT-TOTAL-DEDUCT     TO WS-TOTAL-DEDUCT.
+           MOVE CKPT-EXCEPTION-COUNT  TO WS-EXCEPTION-COUNT.
+           MOVE CKPT-REGION-UNMATCHED TO WS-REGION-UNMATCHED.
+           MOVE CKPT-HIGH-VALUE-COUNT TO WS-HIGH-VALUE-COUNT.
+           MOVE CKPT-PAGE-COUNT       TO WS-PAGE-COUNT.
+           MOVE CKPT-LINE-COUNT       TO WS-LINE-COUNT.
+           MOVE CKPT-YTD-COUNT        TO WS-YTD-COUNT.
+           MOVE CKPT-YTD-AMT          TO WS-YTD-AMT.
+           MOVE CKPT-PREV-POLICY      TO WS-PREV-POLICY.
+           MOVE CKPT-PREV-NAME        TO WS-PREV-NAME.
+           MOVE CKPT-CUST-COUNT       TO WS-CUST-COUNT.
+           MOVE CKPT-CUST-AMT         TO WS-CUST-AMT.
+           MOVE CKPT-CUST-DEDUCT      TO WS-CUST-DEDUCT.
+           PERFORM VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > 5
+              MOVE CKPT-REGION-COUNT(REG-IDX)
+                 TO WS-REGION-COUNT(REG-IDX)
+           END-PERFORM.
+           PERFORM VARYING MTH-IDX FROM 1 BY 1 UNTIL MTH-IDX > 12
+              MOVE CKPT-MONTH-COUNT(MTH-IDX) TO WS-MONTH-COUNT(MTH-IDX)
+              MOVE CKPT-MONTH-AMT(MTH-IDX)   TO WS-MONTH-AMT(MTH-IDX)
+           END-PERFORM.
+
+      * Re-reads (without reprocessing) the records already accounted
+      * for as of the last checkpoint so the input stream lines back
+      * up with the restored totals.
+       211-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-RECORDS-READ TIMES
+              READ RPR-DATA-IN
+                 AT END
+                    SET EOF-YES TO TRUE
+              END-READ
+           END-PERFORM.
+
        200-PROCESS-LOOP.
-           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
-              PERFORM 220-PRINT-HEADERS
+           PERFORM 202-VALIDATE-RECORD.
+
+           IF WS-RECORD-VALID
+              PERFORM 207-CHECK-CUSTOMER-BREAK
+
+              IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                 PERFORM 220-PRINT-HEADERS
+              END-IF
+
+              PERFORM 205-GET-DEDUCT-RATE
+
+              COMPUTE WS-DEDUCTIBLE-OWING ROUNDED =
+                 IR-AMOUNT * WS-DEDUCT-RATE-USED
+
+              ADD 1 TO WS-RPR-TOTAL-COUNT
+              ADD IR-AMOUNT TO WS-TOTAL-AMT
+              ADD WS-DEDUCTIBLE-OWING TO WS-TOTAL-DEDUCT
+
+              ADD 1 TO WS-CUST-COUNT
+              ADD IR-AMOUNT TO WS-CUST-AMT
+              ADD WS-DEDUCTIBLE-OWING TO WS-CUST-DEDUCT
+
+              PERFORM 208-UPDATE-TREND
+
+              PERFORM 206-LOOKUP-REGION
+
+              ADD 1 TO WS-REGION-COUNT(WS-CURRENT-REGION)
+
+              PERFORM 236-CHECK-HIGH-VALUE
+
+              MOVE IR-POLICY-NO TO DET-POLICY
+              MOVE IR-CUST-NAME TO DET-NAME
+              MOVE IR-PROD-CODE TO DET-PROD
+              MOVE IR-CLAIM-TYPE TO DET-TYPE
+              MOVE IR-AMOUNT TO DET-AMT
+              MOVE WS-DEDUCTIBLE-OWING TO DET-DEDUCT
+              MOVE IR-JUSTIFICATION TO DET-JUST
+              IF WS-HIGH-VALUE-CLAIM
+                 MOVE "HIGH VALUE - REVIEW" TO DET-HIGH-FLAG
+              ELSE
+                 MOVE SPACES TO DET-HIGH-FLAG
+              END-IF
+
+              WRITE REPORT-LINE FROM WS-DETAIL-LINE
+              ADD 1 TO WS-LINE-COUNT
+
+              PERFORM 225-WRITE-CSV-DETAIL
+           ELSE
+              PERFORM 240-WRITE-EXCEPTION
            END-IF.
 
-           COMPUTE WS-DEDUCTIBLE-OWING ROUNDED =
-              IR-AMOUNT * WS-DEDUCT-RATE.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CKPT-INTERVAL) = 0
+              PERFORM 230-WRITE-CHECKPOINT
+           END-IF.
 
-           ADD 1 TO WS-RPR-TOTAL-COUNT.
-           ADD IR-AMOUNT TO WS-TOTAL-AMT.
-           ADD WS-DEDUCTIBLE-OWING TO WS-TOTAL-DEDUCT.
+           PERFORM 210-READ-RECORD.
 
-           EVALUATE IR-POLICY-NO(1:1)
-              WHEN 'O' MOVE 1 TO WS-CURRENT-REGION
-              WHEN 'Q' MOVE 2 TO WS-CURRENT-REGION
-              WHEN 'M' MOVE 3 TO WS-CURRENT-REGION
-              WHEN 'A' MOVE 4 TO WS-CURRENT-REGION
-              WHEN OTHER MOVE 1 TO WS-CURRENT-REGION
+      * Diverts anything failing basic sanity checks to the exception
+      * file instead of letting it flow into the totals and breakdowns.
+       202-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-EXC-REASON.
+           MOVE IR-CLAIM-DATE TO WS-CLAIM-DATE-ED.
+
+           EVALUATE TRUE
+              WHEN IR-CLAIM-DATE = 0
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "MISSING CLAIM DATE" TO WS-EXC-REASON
+              WHEN WS-CLAIM-MM < 1 OR WS-CLAIM-MM > 12
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "INVALID CLAIM DATE" TO WS-EXC-REASON
+              WHEN IR-POLICY-NO = SPACES
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "MISSING POLICY NUMBER" TO WS-EXC-REASON
+              WHEN IR-CUST-NAME = SPACES
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "MISSING CUSTOMER NAME" TO WS-EXC-REASON
+              WHEN IR-AMOUNT NOT NUMERIC
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "NON-NUMERIC AMOUNT" TO WS-EXC-REASON
+              WHEN IR-AMOUNT NOT > 0
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "ZERO OR NEGATIVE AMOUNT" TO WS-EXC-REASON
+              WHEN IR-PROD-CODE <> "FRG" AND IR-PROD-CODE <> "STV"
+                   AND IR-PROD-CODE <> "WAS" AND IR-PROD-CODE <> "ACO"
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "UNRECOGNIZED PRODUCT CODE" TO WS-EXC-REASON
+              WHEN IR-CLAIM-TYPE <> "REPAIR "
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "UNRECOGNIZED CLAIM TYPE" TO WS-EXC-REASON
            END-EVALUATE.
 
-           ADD 1 TO WS-REGION-COUNT(WS-CURRENT-REGION).
-
-           MOVE IR-POLICY-NO TO DET-POLICY.
-           MOVE IR-CUST-NAME TO DET-NAME.
-           MOVE IR-PROD-CODE TO DET-PROD.
-           MOVE IR-CLAIM-TYPE TO DET-TYPE.
-           MOVE IR-AMOUNT TO DET-AMT.
-           MOVE WS-DEDUCTIBLE-OWING TO DET-DEDUCT.
-           MOVE IR-JUSTIFICATION TO DET-JUST.
+       240-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE WS-EXC-REASON TO EXC-REASON.
+           MOVE RPR-REC-IN TO EXC-RAW-RECORD.
+           WRITE EXCEPTION-REC.
+
+      * Rewrites the single checkpoint record with the running totals
+      * as of the record just processed. Runs every WS-CKPT-INTERVAL
+      * (1) record rather than in batches - with output files reopened
+      * EXTEND on restart, a checkpoint older than the last record
+      * written would leave the intervening records' output duplicated
+      * when they are reprocessed after restart.
+       230-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ      TO CKPT-RECORDS-READ.
+           MOVE WS-RPR-TOTAL-COUNT   TO CKPT-TOTAL-COUNT.
+           MOVE WS-TOTAL-AMT         TO CKPT-TOTAL-AMT.
+           MOVE WS-TOTAL-DEDUCT      TO CKPT-TOTAL-DEDUCT.
+           MOVE WS-EXCEPTION-COUNT   TO CKPT-EXCEPTION-COUNT.
+           MOVE WS-REGION-UNMATCHED  TO CKPT-REGION-UNMATCHED.
+           MOVE WS-HIGH-VALUE-COUNT  TO CKPT-HIGH-VALUE-COUNT.
+           MOVE WS-PAGE-COUNT        TO CKPT-PAGE-COUNT.
+           MOVE WS-LINE-COUNT        TO CKPT-LINE-COUNT.
+           MOVE WS-YTD-COUNT         TO CKPT-YTD-COUNT.
+           MOVE WS-YTD-AMT           TO CKPT-YTD-AMT.
+           MOVE WS-PREV-POLICY       TO CKPT-PREV-POLICY.
+           MOVE WS-PREV-NAME         TO CKPT-PREV-NAME.
+           MOVE WS-CUST-COUNT        TO CKPT-CUST-COUNT.
+           MOVE WS-CUST-AMT          TO CKPT-CUST-AMT.
+           MOVE WS-CUST-DEDUCT       TO CKPT-CUST-DEDUCT.
+           PERFORM VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > 5
+              MOVE WS-REGION-COUNT(REG-IDX)
+                 TO CKPT-REGION-COUNT(REG-IDX)
+           END-PERFORM.
+           PERFORM VARYING MTH-IDX FROM 1 BY 1 UNTIL MTH-IDX > 12
+              MOVE WS-MONTH-COUNT(MTH-IDX) TO CKPT-MONTH-COUNT(MTH-IDX)
+              MOVE WS-MONTH-AMT(MTH-IDX)   TO CKPT-MONTH-AMT(MTH-IDX)
+           END-PERFORM.
+           OPEN OUTPUT RPR-CHECKPOINT.
+           WRITE CKPT-RECORD.
+           CLOSE RPR-CHECKPOINT.
+
+      * Adds the record just validated into its claim month's running
+      * count/amount. WS-CLAIM-MM was set by 202-VALIDATE-RECORD when
+      * it unpacked IR-CLAIM-DATE.
+       208-UPDATE-TREND.
+           SET MTH-IDX TO WS-CLAIM-MM.
+           ADD 1 TO WS-MONTH-COUNT(MTH-IDX).
+           ADD IR-AMOUNT TO WS-MONTH-AMT(MTH-IDX).
+           IF WS-CLAIM-YY = WS-RUN-YY
+              ADD 1 TO WS-YTD-COUNT
+              ADD IR-AMOUNT TO WS-YTD-AMT
+           END-IF.
 
-           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+      * Detects a change of customer (policy + name) between one valid
+      * record and the next and, if the prior group isn't empty,
+      * prints its subtotal before starting the new group.
+       207-CHECK-CUSTOMER-BREAK.
+           IF WS-PREV-POLICY NOT = SPACES
+              AND (IR-POLICY-NO NOT = WS-PREV-POLICY
+                   OR IR-CUST-NAME NOT = WS-PREV-NAME)
+              PERFORM 227-PRINT-CUSTOMER-SUBTOTAL
+           END-IF.
+           MOVE IR-POLICY-NO TO WS-PREV-POLICY.
+           MOVE IR-CUST-NAME TO WS-PREV-NAME.
+
+      * Prints the subtotal line for the customer group just finished
+      * and resets the per-customer accumulators for the next group.
+      * Checks the page limit itself first - the subtotal is one more
+      * printed line and must not be allowed to push the page past
+      * WS-LINES-PER-PAGE the way the detail lines do.
+       227-PRINT-CUSTOMER-SUBTOTAL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM 220-PRINT-HEADERS
+           END-IF.
+           MOVE WS-PREV-NAME TO SUB-CUST-NAME.
+           MOVE WS-CUST-COUNT TO SUB-CUST-COUNT.
+           MOVE WS-CUST-AMT TO SUB-CUST-AMT.
+           MOVE WS-CUST-DEDUCT TO SUB-CUST-DEDUCT.
+           WRITE REPORT-LINE FROM WS-CUST-SUBTOTAL-LINE.
            ADD 1 TO WS-LINE-COUNT.
+           MOVE 0 TO WS-CUST-COUNT.
+           MOVE 0 TO WS-CUST-AMT.
+           MOVE 0 TO WS-CUST-DEDUCT.
+
+      * Writes the same detail data as the print report to the CSV
+      * output, comma-delimited, for spreadsheet/downstream use.
+       225-WRITE-CSV-DETAIL.
+           MOVE IR-AMOUNT TO WS-CSV-AMT-ED.
+           MOVE WS-DEDUCTIBLE-OWING TO WS-CSV-DEDUCT-ED.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING FUNCTION TRIM(IR-POLICY-NO)      DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM(IR-CUST-NAME)       DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM(IR-PROD-CODE)       DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM(IR-CLAIM-TYPE)      DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMT-ED)      DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-DEDUCT-ED)   DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  FUNCTION TRIM(IR-JUSTIFICATION)   DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+              INTO WS-CSV-LINE
+           END-STRING.
+           WRITE CSV-REPORT-LINE FROM WS-CSV-LINE.
+
+      * Flags any claim over WS-HIGH-VALUE-THRESHOLD so it prints with
+      * a visible marker and also lands on the audit listing.
+       236-CHECK-HIGH-VALUE.
+           IF IR-AMOUNT > WS-HIGH-VALUE-THRESHOLD
+              SET WS-HIGH-VALUE-CLAIM TO TRUE
+              ADD 1 TO WS-HIGH-VALUE-COUNT
+              PERFORM 235-WRITE-AUDIT-RECORD
+           ELSE
+              MOVE 'N' TO WS-HIGH-VALUE-FLAG
+           END-IF.
 
-           PERFORM 210-READ-RECORD.
+      * Writes the policy/customer/amount for a high-value claim to
+      * the audit listing.
+       235-WRITE-AUDIT-RECORD.
+           MOVE IR-POLICY-NO TO AUD-POLICY.
+           MOVE IR-CUST-NAME TO AUD-NAME.
+           MOVE IR-AMOUNT TO AUD-AMT.
+           WRITE AUDIT-REC.
+
+       205-GET-DEDUCT-RATE.
+           MOVE WS-DEDUCT-DEFAULT-RATE TO WS-DEDUCT-RATE-USED.
+           SET DR-IDX TO 1.
+           SEARCH WS-DR-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-DR-PROD-CODE(DR-IDX) = IR-PROD-CODE
+                 MOVE WS-DR-RATE(DR-IDX) TO WS-DEDUCT-RATE-USED
+           END-SEARCH.
+
+       206-LOOKUP-REGION.
+           SET REG-LKP-IDX TO 1.
+           SEARCH WS-RL-ENTRY
+              AT END
+                 MOVE WS-REGION-UNASSIGNED-ID TO WS-CURRENT-REGION
+                 ADD 1 TO WS-REGION-UNMATCHED
+                 DISPLAY "WARNING: UNRECOGNIZED REGION PREFIX '"
+                    IR-POLICY-NO(1:1) "' ON POLICY " IR-POLICY-NO
+              WHEN WS-RL-PREFIX(REG-LKP-IDX) = IR-POLICY-NO(1:1)
+                 MOVE WS-RL-REGION-ID(REG-LKP-IDX) TO WS-CURRENT-REGION
+           END-SEARCH.
 
        210-READ-RECORD.
            READ RPR-DATA-IN
            AT END
               SET EOF-YES TO TRUE
+           NOT AT END
+              ADD 1 TO WS-RECORDS-READ
            END-READ.
 
        220-PRINT-HEADERS.
@@ -198,8 +798,42 @@
            MOVE 0 TO WS-LINE-COUNT.
 
        300-FINAL.
+           IF WS-PREV-POLICY NOT = SPACES
+              PERFORM 227-PRINT-CUSTOMER-SUBTOTAL
+           END-IF.
            PERFORM 310-SUMMARY-TOTALS.
-           CLOSE RPR-DATA-IN RPR-REPORT.
+           CLOSE RPR-DATA-IN RPR-REPORT RPR-EXCEPTION RPR-CSV RPR-AUDIT.
+           PERFORM 315-WRITE-RUN-CONTROL.
+
+      * A clean finish means there is nothing left to restart from -
+      * clear the checkpoint so the next run starts fresh.
+           OPEN OUTPUT RPR-CHECKPOINT.
+           CLOSE RPR-CHECKPOINT.
+
+      * Appends one line to the run-control log with today's date and
+      * the counts/total needed to balance input records read against
+      * output detail lines written.
+       315-WRITE-RUN-CONTROL.
+           MOVE SPACES TO WS-RUN-DATE-ED.
+           STRING "20"       DELIMITED BY SIZE
+                  WS-RUN-YY  DELIMITED BY SIZE
+                  "-"        DELIMITED BY SIZE
+                  WS-RUN-MM  DELIMITED BY SIZE
+                  "-"        DELIMITED BY SIZE
+                  WS-RUN-DD  DELIMITED BY SIZE
+               INTO WS-RUN-DATE-ED
+           END-STRING.
+           MOVE WS-RUN-DATE-ED TO RC-RUN-DATE.
+           MOVE WS-RECORDS-READ TO RC-RECORDS-READ.
+           MOVE WS-RPR-TOTAL-COUNT TO RC-DETAIL-COUNT.
+           MOVE WS-TOTAL-AMT TO RC-TOTAL-AMT.
+
+           OPEN EXTEND RPR-RUNCTL.
+           IF WS-RUNCTL-STATUS NOT = "00"
+              OPEN OUTPUT RPR-RUNCTL
+           END-IF.
+           WRITE RUNCTL-LINE FROM WS-RUNCTL-LINE.
+           CLOSE RPR-RUNCTL.
 
        310-SUMMARY-TOTALS.
            WRITE REPORT-LINE FROM WS-BLANK-LINE.
@@ -215,20 +849,44 @@
            WRITE REPORT-LINE FROM WS-SUM-DEDUCT.
            WRITE REPORT-LINE FROM WS-BLANK-LINE.
 
-           PERFORM VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > 4
+           MOVE WS-REGION-UNMATCHED TO SUM-REG-UNMATCHED.
+           WRITE REPORT-LINE FROM WS-REG-UNMATCHED-LINE.
+
+           MOVE WS-EXCEPTION-COUNT TO SUM-EXCEPTION-COUNT.
+           WRITE REPORT-LINE FROM WS-SUM-EXCEPTIONS.
+
+           MOVE WS-HIGH-VALUE-COUNT TO SUM-HIGH-VALUE-COUNT.
+           WRITE REPORT-LINE FROM WS-SUM-HIGH-VALUE.
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+
+           PERFORM VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > 5
                SET WS-CURRENT-REGION TO REG-IDX
                PERFORM 320-GET-REG-NAME
                MOVE WS-REG-NAME-TEMP TO SUM-REG-NAME
                MOVE WS-REGION-COUNT(REG-IDX) TO SUM-REG-QTY
                WRITE REPORT-LINE FROM WS-REG-COUNT-LINE
            END-PERFORM.
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+
+           MOVE WS-YTD-COUNT TO SUM-YTD-COUNT.
+           MOVE WS-YTD-AMT TO SUM-YTD-AMT.
+           WRITE REPORT-LINE FROM WS-YTD-LINE.
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+
+           PERFORM VARYING MTH-IDX FROM 1 BY 1 UNTIL MTH-IDX > 12
+               MOVE MTH-IDX TO SUM-MONTH-NUM
+               MOVE WS-MONTH-COUNT(MTH-IDX) TO SUM-MONTH-COUNT
+               MOVE WS-MONTH-AMT(MTH-IDX) TO SUM-MONTH-AMT
+               WRITE REPORT-LINE FROM WS-MONTH-LINE
+           END-PERFORM.
 
        320-GET-REG-NAME.
            EVALUATE WS-CURRENT-REGION
-                WHEN 1 MOVE "ONTARIO"   TO WS-REG-NAME-TEMP
-                WHEN 2 MOVE "QUEBEC"    TO WS-REG-NAME-TEMP
-                WHEN 3 MOVE "MARITIMES" TO WS-REG-NAME-TEMP
-                WHEN 4 MOVE "ALBERTA"   TO WS-REG-NAME-TEMP
+                WHEN 1 MOVE "ONTARIO"    TO WS-REG-NAME-TEMP
+                WHEN 2 MOVE "QUEBEC"     TO WS-REG-NAME-TEMP
+                WHEN 3 MOVE "MARITIMES"  TO WS-REG-NAME-TEMP
+                WHEN 4 MOVE "ALBERTA"    TO WS-REG-NAME-TEMP
+                WHEN 5 MOVE "UNASSIGNED" TO WS-REG-NAME-TEMP
            END-EVALUATE.
 
        END PROGRAM RPRREPORT.
